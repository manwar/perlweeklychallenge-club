@@ -7,13 +7,50 @@
       * This code has the following brewed-in limitations:
       * - The system will randomly generate exactly five test arrays
       *   of exactly five positive integers each, in the range
-      *   1-99.
+      *   1-99, unless a 'ch-1.dat' input file is present, in which
+      *   case those five arrays are read from it instead.
+      *
+      * Modification History:
+      *  - Added an optional file-driven input mode so a specific
+      *    day's arrays can be replayed instead of always drawing
+      *    fresh random ones.
+      *  - The rank-count for each element is now also written to
+      *    'ch-1.out' so the results can be archived and picked up
+      *    by a downstream step.
+      *  - A replay file that runs out of arrays before all five
+      *    are read is now reported and the run stopped, instead
+      *    of silently reusing stale array data.
       *
        IDENTIFICATION DIVISION.
          PROGRAM-ID. PRC-257-1.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT OPTIONAL INPUT-ARRAYS
+           ASSIGN TO 'ch-1.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-ARRAYS-STATUS.
+
+           SELECT RANKING-OUT
+           ASSIGN TO 'ch-1.out'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+         FILE SECTION.
+         FD INPUT-ARRAYS.
+         01 ARRAY-REC PIC X(80).
+         FD RANKING-OUT.
+         01 RANKING-OUT-REC PIC X(80).
          WORKING-STORAGE SECTION.
+         01 RANKING-REC.
+           03 RANKING-ARR-IDX PIC Z9.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 RANKING-ELEM-IDX PIC Z9.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 RANKING-VALUE PIC Z9.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 RANKING-COUNTER PIC Z9.
+           03 FILLER PIC X(68) VALUE SPACES.
          01 EXAMPLE-DATA.
            03 EXAMPLE-ARR OCCURS 5 TIMES.
              05 EXAMPLE-INT OCCURS 5 TIMES PIC 9(2) USAGE IS COMP.
@@ -22,12 +59,23 @@
          01 IDX3 PIC 9(1) USAGE IS COMP.
          01 COUNTER PIC 9(1) USAGE IS COMP.
          01 HEADER-LINE PIC X(40) VALUE ALL '-'.
+         01 INPUT-ARRAYS-STATUS PIC X(2).
+           88 INPUT-ARRAYS-FOUND VALUE '00'.
 
        PROCEDURE DIVISION.
-           PERFORM INITIALIZE_ONE_ARRAY VARYING IDX1 FROM 1 BY 1
-             UNTIL IDX1 > 5.
+           OPEN INPUT INPUT-ARRAYS.
+           IF (INPUT-ARRAYS-FOUND)
+             PERFORM READ_ONE_ARRAY VARYING IDX1 FROM 1 BY 1
+               UNTIL IDX1 > 5
+             CLOSE INPUT-ARRAYS
+           ELSE
+             PERFORM INITIALIZE_ONE_ARRAY VARYING IDX1 FROM 1 BY 1
+               UNTIL IDX1 > 5
+           END-IF.
+           OPEN OUTPUT RANKING-OUT.
            PERFORM ANALYZE_ONE_ARRAY VARYING IDX1 FROM 1 BY 1
              UNTIL IDX1 > 5.
+           CLOSE RANKING-OUT.
            STOP RUN.
 
          ANALYZE_ONE_ARRAY.
@@ -41,9 +89,21 @@
                END-IF
              END-PERFORM
              DISPLAY EXAMPLE-INT(IDX1,IDX2) ': ' COUNTER
+             PERFORM WRITE_RANKING_RECORD
            END-PERFORM.
            EXIT.
 
+      * Archives the rank-count for one element as a fixed-format
+      * record so a downstream step can pick up the day's results.
+         WRITE_RANKING_RECORD.
+           MOVE IDX1 TO RANKING-ARR-IDX.
+           MOVE IDX2 TO RANKING-ELEM-IDX.
+           MOVE EXAMPLE-INT(IDX1,IDX2) TO RANKING-VALUE.
+           MOVE COUNTER TO RANKING-COUNTER.
+           MOVE RANKING-REC TO RANKING-OUT-REC.
+           WRITE RANKING-OUT-REC.
+           EXIT.
+
          DISPLAY_THIS_ARRAY.
            DISPLAY HEADER-LINE.
            DISPLAY 'ARRAY #' IDX1 ':'.
@@ -57,3 +117,33 @@
              COMPUTE EXAMPLE-INT(IDX1,IDX2) = FUNCTION RANDOM * 99 + 1
            END-PERFORM.
            EXIT.
+
+      * Replays a previously recorded array instead of rolling a
+      * fresh random one, so a specific day's data can be rerun.
+      * A file with fewer than five arrays is reported and the run
+      * stopped, rather than silently re-using stale data for the
+      * arrays that were never read.
+         READ_ONE_ARRAY.
+           READ INPUT-ARRAYS
+             AT END
+               DISPLAY 'CH-1.DAT ENDED EARLY BEFORE ARRAY #' IDX1
+               PERFORM ABORT-RUN
+           END-READ.
+           UNSTRING ARRAY-REC
+             DELIMITED BY SPACES
+             INTO EXAMPLE-INT(IDX1, 1)
+                  EXAMPLE-INT(IDX1, 2)
+                  EXAMPLE-INT(IDX1, 3)
+                  EXAMPLE-INT(IDX1, 4)
+                  EXAMPLE-INT(IDX1, 5).
+           EXIT.
+
+      * A short or otherwise invalid replay file is reported and
+      * the run stopped with a nonzero return code, so a calling
+      * job step can detect the failure instead of seeing a silent
+      * success with bad data.
+         ABORT-RUN.
+           DISPLAY 'RUN TERMINATED DUE TO INVALID INPUT DATA.'.
+           CLOSE INPUT-ARRAYS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
