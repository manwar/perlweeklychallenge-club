@@ -5,10 +5,33 @@
       * Compile and execute with: $ cobc -xj ch-2.cob
       *
       * This code has the following brewed-in limitations:
-      *  - Exactly six matrices will be read in.
-      *  - The maximum matrix size is 5x5 signed integers.
+      *  - The maximum matrix size is 20x20 signed integers.
       *  - The data file must be organized properly, or
       *    chaos and madness will result.
+      *
+      * Modification History:
+      *  - The leading record of the data file now carries the
+      *    number of matrices that follow, so the file no longer
+      *    has to contain exactly six of them.
+      *  - Matrices up to 20x20 are now accepted; row data is
+      *    unstrung one cell at a time off a running pointer
+      *    instead of into five fixed receiving fields.
+      *  - A summary trailer is now printed after all matrices have
+      *    been displayed, giving the RRE/NOT RRE tally for the run.
+      *  - Every dimension and cell field is now validated as it is
+      *    read; a bad field is reported by line number and field
+      *    name instead of being silently unstrung into garbage.
+      *  - The number of the last matrix fully displayed and
+      *    analyzed is now checkpointed to 'ch-2.ckpt', so a rerun
+      *    after an abend can resume from the failure point instead
+      *    of redoing the whole batch.
+      *  - The leading record is now a batch header carrying a
+      *    run-id and business date ahead of the matrix count, and
+      *    a trailing control record carries the count again so a
+      *    short or over read is caught immediately. DISPLAY-MATRIX
+      *    echoes the run-id and date back with each matrix so the
+      *    printed output can be tied back to the batch it came
+      *    from.
 
        IDENTIFICATION DIVISION.
          PROGRAM-ID. PRC-257-2.
@@ -19,23 +42,37 @@
            ASSIGN TO 'ch-2.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO 'ch-2.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
          FILE SECTION.
          FD TEST-DATA.
          01 DATA-REC PIC X(80).
+         FD CHECKPOINT-FILE.
+         01 CHECKPOINT-REC PIC X(80).
          WORKING-STORAGE SECTION.
-         01 DIMENSION_DATA OCCURS 6 TIMES.
+         01 MATRIX-COUNT PIC 9(2) USAGE IS COMP.
+         01 RUN-ID PIC X(8).
+         01 RUN-DATE PIC X(8).
+         01 TRAILER-COUNT PIC 9(2) USAGE IS COMP.
+         01 DIMENSION_DATA OCCURS 1 TO 50 TIMES
+             DEPENDING ON MATRIX-COUNT.
            03 DIM-X PIC 9(2) USAGE IS COMP.
            03 DIM-Y PIC 9(2) USAGE IS COMP.
          01 EXAMPLE-DATA.
-           03 EXAMPLE-MATRIX OCCURS 6 TIMES.
-             05 ROW-DATA OCCURS 5 TIMES.
-               07 COLUMN-DATA OCCURS 5 TIMES.
+           03 EXAMPLE-MATRIX OCCURS 1 TO 50 TIMES
+               DEPENDING ON MATRIX-COUNT.
+             05 ROW-DATA OCCURS 20 TIMES.
+               07 COLUMN-DATA OCCURS 20 TIMES.
                  09 CELL PIC S9(2) USAGE IS COMP.
-         01 IDX1 PIC 9(1) USAGE IS COMP.
-         01 IDX2 PIC 9(1) USAGE IS COMP.
-         01 IDX3 PIC 9(1) USAGE IS COMP.
-         01 LEADING-1 PIC 9(1) OCCURS 5 TIMES.
+         01 IDX1 PIC 9(2) USAGE IS COMP.
+         01 IDX2 PIC 9(2) USAGE IS COMP.
+         01 IDX3 PIC 9(2) USAGE IS COMP.
+         01 REC-PTR PIC 9(3) USAGE IS COMP.
+         01 LEADING-1 PIC 9(2) OCCURS 20 TIMES.
          01 FILLER PIC X(1) VALUE 'N'.
            88 ZERO-ROW-NOT-FOUND VALUE 'N'.
            88 ZERO-ROW-FOUND VALUE 'Y'.
@@ -46,19 +83,147 @@
            88 ROW-NOT-CHECKED VALUE 'N'.
            88 ROW-CHECKED VALUE 'Y'.
          01 HEADER-LINE PIC X(40) VALUE ALL '-'.
+         01 FAIL-RULE PIC 9(1) USAGE IS COMP.
+         01 FAIL-ROW PIC 9(2) USAGE IS COMP.
+         01 FAIL-COL PIC 9(2) USAGE IS COMP.
+         01 COUNT-RRE PIC 9(3) USAGE IS COMP VALUE ZERO.
+         01 COUNT-NOT-RRE PIC 9(3) USAGE IS COMP VALUE ZERO.
+         01 PERCENT-RRE PIC 999V99 USAGE IS COMP.
+         01 PERCENT-RRE-EDIT PIC ZZ9.99.
+         01 LINE-NUMBER PIC 9(4) USAGE IS COMP VALUE ZERO.
+         01 VAL-CHECK PIC 9(2) USAGE IS COMP.
+         01 COUNT-TXT PIC X(6).
+         01 RUNID-TXT PIC X(8).
+         01 RUNDATE-TXT PIC X(8).
+         01 TRAILER-TAG PIC X(8).
+         01 TRAILER-CNT-TXT PIC X(6).
+         01 DIMX-TXT PIC X(6).
+         01 DIMY-TXT PIC X(6).
+         01 CELL-TXT PIC X(6).
+         01 VALIDATE-TXT PIC X(6).
+         01 VALIDATE-NAME PIC X(12).
+         01 VALIDATE-VALUE PIC S9(4) USAGE IS COMP.
+         01 VALIDATE-MIN PIC S9(4) USAGE IS COMP.
+         01 VALIDATE-MAX PIC S9(4) USAGE IS COMP.
+         01 VALIDATE-IDX PIC 9(2) USAGE IS COMP.
+         01 VALIDATE-CHAR PIC X(1).
+         01 FILLER PIC X(1) VALUE 'N'.
+           88 TOKEN-FORMAT-BAD VALUE 'Y'.
+           88 TOKEN-FORMAT-OK VALUE 'N'.
+         01 FILLER PIC X(1) VALUE 'N'.
+           88 TOKEN-IN-TRAILING-SPACE VALUE 'Y'.
+           88 TOKEN-NOT-IN-TRAILING-SPACE VALUE 'N'.
+         01 CHECKPOINT-STATUS PIC X(2).
+           88 CHECKPOINT-FOUND VALUE '00'.
+         01 CHECKPOINT-TXT PIC X(6).
+         01 CHECKPOINT-OUT-REC.
+           03 CKPT-OUT-RUNID PIC X(8).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 CKPT-OUT-RUNDATE PIC X(8).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 CKPT-OUT-NUM PIC X(6).
+         01 CKPT-IN-RUNID PIC X(8).
+         01 CKPT-IN-RUNDATE PIC X(8).
+         01 RESTART-FROM PIC 9(2) USAGE IS COMP VALUE ZERO.
+         01 THIS-RUN-COUNT PIC 9(2) USAGE IS COMP.
 
        PROCEDURE DIVISION.
            OPEN INPUT TEST-DATA.
-           PERFORM READ-MATRICES-FROM-FILE VARYING IDX1 FROM 1 BY 1
-             UNTIL IDX1 > 6.
+           PERFORM READ-BATCH-HEADER.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM PROCESS-ONE-MATRIX VARYING IDX1 FROM 1 BY 1
+             UNTIL IDX1 > MATRIX-COUNT.
+           PERFORM READ-BATCH-TRAILER.
            CLOSE TEST-DATA.
-           PERFORM DISPLAY-MATRIX VARYING IDX1 FROM 1 BY 1
-             UNTIL IDX1 > 6.
+           PERFORM PRINT-SUMMARY.
+           PERFORM CLEAR-CHECKPOINT.
            STOP RUN.
 
+      * Reads one matrix and, unless it is at or before RESTART-FROM
+      * (already displayed and analyzed by a prior run against this
+      * same batch), displays, analyzes and checkpoints it -- all in
+      * the same pass that reads it, not after the whole file has
+      * been read. That way, if a later matrix in the batch turns
+      * out to be invalid, the matrices already confirmed good in
+      * this run are not left un-checkpointed by the abort. A matrix
+      * at or before RESTART-FROM still has to be read off the file
+      * (LINE SEQUENTIAL organization has no way to skip straight to
+      * a byte offset), but its cells are not re-validated, and it
+      * is not re-displayed or re-analyzed, since that is the more
+      * expensive part of the work for anything but a small matrix.
+         PROCESS-ONE-MATRIX.
+           IF (IDX1 > RESTART-FROM)
+             PERFORM READ-MATRICES-FROM-FILE
+             PERFORM DISPLAY-MATRIX
+             PERFORM ANALYZE-MATRIX
+             PERFORM SAVE-CHECKPOINT
+           ELSE
+             PERFORM SKIP-ONE-MATRIX
+           END-IF.
+           EXIT.
+
+      * Picks up where a prior, abended run left off. RESTART-FROM
+      * is the number of the last matrix that was fully displayed
+      * and analyzed; if no checkpoint file is found, or the
+      * checkpoint belongs to a different run-id/date than the
+      * batch now being read, the checkpoint does not apply and
+      * the batch simply starts from the beginning, as usual.
+         LOAD-CHECKPOINT.
+           MOVE ZERO TO RESTART-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF (CHECKPOINT-FOUND)
+             READ CHECKPOINT-FILE
+               AT END
+                 MOVE ZERO TO RESTART-FROM
+               NOT AT END
+                 MOVE CHECKPOINT-REC(1:8) TO CKPT-IN-RUNID
+                 MOVE CHECKPOINT-REC(10:8) TO CKPT-IN-RUNDATE
+                 MOVE CHECKPOINT-REC(19:6) TO CHECKPOINT-TXT
+                 IF (CKPT-IN-RUNID = RUN-ID)
+                    AND (CKPT-IN-RUNDATE = RUN-DATE)
+                   MOVE FUNCTION NUMVAL(CHECKPOINT-TXT) TO RESTART-FROM
+                 ELSE
+                   MOVE ZERO TO RESTART-FROM
+                 END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+           EXIT.
+
+      * Records the run-id/date of the batch being processed along
+      * with the number of the matrix just completed, so a rerun
+      * after an abend can skip the matrices already known to be
+      * good -- but only when it is rerun against the same batch
+      * the checkpoint was taken against.
+         SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RUN-ID TO CKPT-OUT-RUNID.
+           MOVE RUN-DATE TO CKPT-OUT-RUNDATE.
+           MOVE IDX1 TO CHECKPOINT-TXT.
+           MOVE CHECKPOINT-TXT TO CKPT-OUT-NUM.
+           MOVE CHECKPOINT-OUT-REC TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+      * A clean finish means there is nothing left to resume from.
+         CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RUN-ID TO CKPT-OUT-RUNID.
+           MOVE RUN-DATE TO CKPT-OUT-RUNDATE.
+           MOVE ZERO TO CHECKPOINT-TXT.
+           MOVE CHECKPOINT-TXT TO CKPT-OUT-NUM.
+           MOVE CHECKPOINT-OUT-REC TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
          ANALYZE-MATRIX.
            SET IS-RRE TO TRUE;
-           PERFORM VARYING IDX2 FROM 1 BY 1 UNTIL IDX2 > 5
+           MOVE ZERO TO FAIL-RULE.
+           MOVE ZERO TO FAIL-ROW.
+           MOVE ZERO TO FAIL-COL.
+           PERFORM VARYING IDX2 FROM 1 BY 1 UNTIL IDX2 > 20
              INITIALIZE LEADING-1(IDX2)
            END-PERFORM.
            PERFORM RULE-1 VARYING IDX2 FROM 1 BY 1
@@ -72,41 +237,258 @@
              UNTIL IDX2 > DIM-Y(IDX1) OR IS-NOT-RRE.
            IF (IS-RRE)
              DISPLAY "This matrix is RRE."
+             ADD 1 TO COUNT-RRE
            ELSE
-             DISPLAY "This matrix is NOT RRE."
+             DISPLAY "This matrix is NOT RRE. Failed rule "
+               FAIL-RULE " at row " FAIL-ROW " column " FAIL-COL
+             ADD 1 TO COUNT-NOT-RRE
+           END-IF.
            EXIT.
 
          DISPLAY-MATRIX.
            DISPLAY HEADER-LINE.
-           DISPLAY 'MATRIX #' IDX1.
+           DISPLAY 'RUN ' RUN-ID ' DATE ' RUN-DATE
+             ' MATRIX #' IDX1 ' OF ' MATRIX-COUNT.
            PERFORM VARYING IDX2 FROM 1 BY 1 UNTIL IDX2 > DIM-Y(IDX1)
              PERFORM VARYING IDX3 FROM 1 BY 1 UNTIL IDX3 > DIM-X(IDX1)
                DISPLAY CELL(IDX1,IDX2,IDX3) ' ' WITH NO ADVANCING
              END-PERFORM
              DISPLAY ' '
            END-PERFORM.
-           PERFORM ANALYZE-MATRIX.
+           EXIT.
+
+      * Rolls up the RRE/NOT RRE tally for the matrices actually
+      * analyzed THIS run -- not the full batch count from the
+      * header -- so a run resumed from a checkpoint reports the
+      * true result for what it analyzed instead of a count/
+      * percentage diluted by matrices it skipped as already done.
+         PRINT-SUMMARY.
+           COMPUTE THIS-RUN-COUNT = MATRIX-COUNT - RESTART-FROM.
+           IF (THIS-RUN-COUNT IS ZERO)
+             MOVE ZERO TO PERCENT-RRE
+           ELSE
+             COMPUTE PERCENT-RRE = (COUNT-RRE / THIS-RUN-COUNT) * 100
+           END-IF.
+           MOVE PERCENT-RRE TO PERCENT-RRE-EDIT.
+           DISPLAY HEADER-LINE.
+           DISPLAY 'SUMMARY'.
+           IF (RESTART-FROM IS NOT ZERO)
+             DISPLAY 'RESUMED FROM CHECKPOINT AFTER MATRIX '
+               RESTART-FROM
+           END-IF.
+           DISPLAY 'MATRICES IN BATCH:      ' MATRIX-COUNT.
+           DISPLAY 'MATRICES PROCESSED NOW: ' THIS-RUN-COUNT.
+           DISPLAY 'RRE:                    ' COUNT-RRE.
+           DISPLAY 'NOT RRE:                ' COUNT-NOT-RRE.
+           DISPLAY 'PERCENT RRE (THIS RUN): ' PERCENT-RRE-EDIT.
+           EXIT.
+
+      * Every READ against TEST-DATA passes through here so a
+      * running line number is kept for the validation diagnostics,
+      * and an unexpected end of file is reported instead of
+      * abending with a raw runtime I/O error.
+         READ-DATA-RECORD.
+           READ TEST-DATA
+             AT END
+               DISPLAY 'UNEXPECTED END OF FILE AFTER LINE '
+                 LINE-NUMBER
+               PERFORM ABORT-RUN
+           END-READ.
+           ADD 1 TO LINE-NUMBER.
+           EXIT.
+
+      * Checks a staged token for a valid, in-range numeric value.
+      * VALIDATE-TXT/-NAME/-MIN/-MAX are set by the caller; the
+      * converted value comes back in VALIDATE-VALUE. A bad
+      * field is reported by line number and field name and the
+      * run is stopped rather than letting a bad record through.
+      * TEST-NUMVAL/NUMVAL are not trusted on their own -- their
+      * numeric-literal grammar accepts a decimal point, which would
+      * otherwise be truncated away silently by the MOVE into the
+      * integer VALIDATE-VALUE below -- so CHECK-TOKEN-FORMAT is run
+      * first to reject anything that is not plain digits with an
+      * optional leading sign.
+         VALIDATE-NUMERIC-TOKEN.
+           PERFORM CHECK-TOKEN-FORMAT.
+           IF (TOKEN-FORMAT-BAD)
+             DISPLAY 'INVALID DATA AT LINE ' LINE-NUMBER ', FIELD '
+               VALIDATE-NAME ': "' VALIDATE-TXT '"'
+             PERFORM ABORT-RUN
+           END-IF.
+           MOVE FUNCTION TEST-NUMVAL(VALIDATE-TXT) TO VAL-CHECK.
+           IF (VAL-CHECK IS NOT ZERO)
+             DISPLAY 'INVALID DATA AT LINE ' LINE-NUMBER ', FIELD '
+               VALIDATE-NAME ': "' VALIDATE-TXT '"'
+             PERFORM ABORT-RUN
+           END-IF.
+           MOVE FUNCTION NUMVAL(VALIDATE-TXT) TO VALIDATE-VALUE.
+           IF (VALIDATE-VALUE < VALIDATE-MIN)
+              OR (VALIDATE-VALUE > VALIDATE-MAX)
+             DISPLAY 'INVALID DATA AT LINE ' LINE-NUMBER ', FIELD '
+               VALIDATE-NAME ' OUT OF RANGE: ' VALIDATE-TXT
+             PERFORM ABORT-RUN
+           END-IF.
+           EXIT.
+
+      * VALIDATE-TXT is only trusted as a plain integer, optionally
+      * signed -- a leading '-' in the first character, then nothing
+      * but digits out to the first trailing space, then nothing but
+      * spaces after that. Anything else (a decimal point, an
+      * embedded space, a stray letter) fails the token outright
+      * instead of being handed to TEST-NUMVAL/NUMVAL, whose numeric-
+      * literal grammar is looser than an integer field can hold.
+         CHECK-TOKEN-FORMAT.
+           SET TOKEN-FORMAT-OK TO TRUE.
+           SET TOKEN-NOT-IN-TRAILING-SPACE TO TRUE.
+           PERFORM CHECK-ONE-TOKEN-CHAR VARYING VALIDATE-IDX FROM 1 BY 1
+             UNTIL VALIDATE-IDX > 6 OR TOKEN-FORMAT-BAD.
+           EXIT.
+
+         CHECK-ONE-TOKEN-CHAR.
+           MOVE VALIDATE-TXT(VALIDATE-IDX:1) TO VALIDATE-CHAR.
+           IF (VALIDATE-CHAR = SPACE)
+             SET TOKEN-IN-TRAILING-SPACE TO TRUE
+           ELSE
+             IF (TOKEN-IN-TRAILING-SPACE)
+               SET TOKEN-FORMAT-BAD TO TRUE
+             ELSE
+               IF (VALIDATE-IDX = 1 AND VALIDATE-CHAR = '-')
+                 CONTINUE
+               ELSE
+                 IF (VALIDATE-CHAR IS NOT NUMERIC)
+                   SET TOKEN-FORMAT-BAD TO TRUE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+           EXIT.
+
+         ABORT-RUN.
+           DISPLAY 'RUN TERMINATED DUE TO INVALID INPUT DATA.'.
+           CLOSE TEST-DATA.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      * The first record in the data file is not a matrix at all --
+      * it is a batch header carrying a run-id and business date,
+      * followed by a count of how many matrices follow it, so the
+      * file can carry any number of matrices instead of a fixed
+      * six, and printed output can be tied back to the batch it
+      * came from.
+         READ-BATCH-HEADER.
+           PERFORM READ-DATA-RECORD.
+           UNSTRING DATA-REC
+             DELIMITED BY SPACES
+             INTO RUNID-TXT
+                  RUNDATE-TXT
+                  COUNT-TXT.
+           MOVE RUNID-TXT TO RUN-ID.
+           MOVE RUNDATE-TXT TO RUN-DATE.
+           MOVE COUNT-TXT TO VALIDATE-TXT.
+           MOVE 'MATRIX-COUNT' TO VALIDATE-NAME.
+           MOVE 1 TO VALIDATE-MIN.
+           MOVE 50 TO VALIDATE-MAX.
+           PERFORM VALIDATE-NUMERIC-TOKEN.
+           MOVE VALIDATE-VALUE TO MATRIX-COUNT.
+           EXIT.
+
+      * The last record in the data file is a trailer carrying the
+      * matrix count again, as a control total. If it does not
+      * match the count read from the header, the file was cut
+      * short or has extra matrices appended, and the run is
+      * stopped rather than reporting a silently incomplete batch.
+         READ-BATCH-TRAILER.
+           PERFORM READ-DATA-RECORD.
+           UNSTRING DATA-REC
+             DELIMITED BY SPACES
+             INTO TRAILER-TAG
+                  TRAILER-CNT-TXT.
+           MOVE TRAILER-CNT-TXT TO VALIDATE-TXT.
+           MOVE 'TRAILER-CNT' TO VALIDATE-NAME.
+           MOVE 1 TO VALIDATE-MIN.
+           MOVE 50 TO VALIDATE-MAX.
+           PERFORM VALIDATE-NUMERIC-TOKEN.
+           MOVE VALIDATE-VALUE TO TRAILER-COUNT.
+           IF (TRAILER-COUNT IS NOT = MATRIX-COUNT)
+             DISPLAY 'TRAILER CONTROL COUNT MISMATCH AT LINE '
+               LINE-NUMBER ': EXPECTED ' MATRIX-COUNT
+               ' GOT ' TRAILER-COUNT
+             PERFORM ABORT-RUN
+           END-IF.
            EXIT.
 
          READ-MATRICES-FROM-FILE.
-           READ TEST-DATA.
+           PERFORM READ-DATA-RECORD.
            UNSTRING DATA-REC
              DELIMITED BY SPACES
-             INTO DIM-X(IDX1)
-                  DIM-Y(IDX1).
+             INTO DIMX-TXT
+                  DIMY-TXT.
+             MOVE DIMX-TXT TO VALIDATE-TXT.
+             MOVE 'DIM-X' TO VALIDATE-NAME.
+             MOVE 1 TO VALIDATE-MIN.
+             MOVE 20 TO VALIDATE-MAX.
+             PERFORM VALIDATE-NUMERIC-TOKEN.
+             MOVE VALIDATE-VALUE TO DIM-X(IDX1).
+             MOVE DIMY-TXT TO VALIDATE-TXT.
+             MOVE 'DIM-Y' TO VALIDATE-NAME.
+             PERFORM VALIDATE-NUMERIC-TOKEN.
+             MOVE VALIDATE-VALUE TO DIM-Y(IDX1).
              PERFORM READ-MATRIX-ROW VARYING IDX2 FROM 1 BY 1
                UNTIL IDX2 > DIM-Y(IDX1).
            EXIT.
 
+      * A matrix already checkpointed as good by a prior run still
+      * has to be read off the file to stay positioned for the
+      * matrices that follow it, but there is no need to re-validate
+      * or re-store its cells -- only its dimension line is
+      * validated, just enough to know how many row records to skip
+      * over.
+         SKIP-ONE-MATRIX.
+           PERFORM READ-DATA-RECORD.
+           UNSTRING DATA-REC
+             DELIMITED BY SPACES
+             INTO DIMX-TXT
+                  DIMY-TXT.
+             MOVE DIMX-TXT TO VALIDATE-TXT.
+             MOVE 'DIM-X' TO VALIDATE-NAME.
+             MOVE 1 TO VALIDATE-MIN.
+             MOVE 20 TO VALIDATE-MAX.
+             PERFORM VALIDATE-NUMERIC-TOKEN.
+             MOVE VALIDATE-VALUE TO DIM-X(IDX1).
+             MOVE DIMY-TXT TO VALIDATE-TXT.
+             MOVE 'DIM-Y' TO VALIDATE-NAME.
+             PERFORM VALIDATE-NUMERIC-TOKEN.
+             MOVE VALIDATE-VALUE TO DIM-Y(IDX1).
+             PERFORM SKIP-MATRIX-ROW VARYING IDX2 FROM 1 BY 1
+               UNTIL IDX2 > DIM-Y(IDX1).
+           EXIT.
+
+         SKIP-MATRIX-ROW.
+           PERFORM READ-DATA-RECORD.
+           EXIT.
+
          READ-MATRIX-ROW.
-           READ TEST-DATA.
+           PERFORM READ-DATA-RECORD.
+           MOVE 1 TO REC-PTR.
+           PERFORM UNSTRING-ONE-CELL VARYING IDX3 FROM 1 BY 1
+             UNTIL IDX3 > DIM-X(IDX1).
+           EXIT.
+
+      * Cells are unstrung one at a time off a running pointer so
+      * the row can be as wide as DIM-X(IDX1) calls for, rather
+      * than always landing on five fixed receiving fields. Each
+      * one is validated before it is trusted as a matrix cell.
+         UNSTRING-ONE-CELL.
            UNSTRING DATA-REC
              DELIMITED BY SPACES
-             INTO CELL(IDX1, IDX2, 1)
-                  CELL(IDX1, IDX2, 2)
-                  CELL(IDX1, IDX2, 3)
-                  CELL(IDX1, IDX2, 4)
-                  CELL(IDX1, IDX2, 5).
+             INTO CELL-TXT
+             WITH POINTER REC-PTR.
+           MOVE CELL-TXT TO VALIDATE-TXT.
+           MOVE 'CELL' TO VALIDATE-NAME.
+           MOVE -99 TO VALIDATE-MIN.
+           MOVE 99 TO VALIDATE-MAX.
+           PERFORM VALIDATE-NUMERIC-TOKEN.
+           MOVE VALIDATE-VALUE TO CELL(IDX1, IDX2, IDX3).
            EXIT.
 
       * If a row does not consist entirely of zeros, then the first
@@ -122,6 +504,9 @@
                 ELSE
                   SET ROW-CHECKED TO TRUE
                   SET IS-NOT-RRE TO TRUE
+                  MOVE 1 TO FAIL-RULE
+                  MOVE IDX2 TO FAIL-ROW
+                  MOVE IDX3 TO FAIL-COL
                 END-IF
            END-PERFORM.
            EXIT.
@@ -135,6 +520,9 @@
              IF (CELL(IDX1,IDX2,IDX3) IS NOT ZERO)
                IF (ZERO-ROW-FOUND)
                  SET IS-NOT-RRE TO TRUE
+                 MOVE 2 TO FAIL-RULE
+                 MOVE IDX2 TO FAIL-ROW
+                 MOVE IDX3 TO FAIL-COL
                ELSE
                  SET ROW-CHECKED TO TRUE
                END-IF
@@ -154,6 +542,9 @@
              IF (LEADING-1(IDX3) < LEADING-1(IDX2)
                 AND LEADING-1(IDX3) IS NOT ZERO)
                SET IS-NOT-RRE TO TRUE
+               MOVE 3 TO FAIL-RULE
+               MOVE IDX3 TO FAIL-ROW
+               MOVE LEADING-1(IDX3) TO FAIL-COL
              END-IF
            END-PERFORM.
            EXIT.
@@ -169,6 +560,9 @@
                  IF (IDX2 IS NOT = IDX3
                     AND CELL(IDX1, IDX3, LEADING-1(IDX2)) IS NOT ZERO)
                    SET IS-NOT-RRE TO TRUE
+                   MOVE 4 TO FAIL-RULE
+                   MOVE IDX3 TO FAIL-ROW
+                   MOVE LEADING-1(IDX2) TO FAIL-COL
                  END-IF
                END-PERFORM
              END-IF
