@@ -0,0 +1,183 @@
+      * Perl/Raku Weekly Challenge Week 257, bridge step
+      *
+      * GnuCOBOL, v 3.2-rc2.0
+      *
+      * Compile and execute with: $ cobc -xj ch-3.cob
+      *
+      * This program is the bridge step of the PRC-257-1 / PRC-257-2
+      * chain: it reads the rank-count records PRC-257-1 wrote to
+      * 'ch-1.out' and turns them into a batch file PRC-257-2 can
+      * read straight from 'ch-2.dat' -- the five rank-counted
+      * arrays become the rows of a single 5x5 matrix, wrapped in
+      * the batch header/trailer PRC-257-2 expects. Run PRC-257-1,
+      * then this program, then PRC-257-2 to carry one day's array
+      * rankings through into the same day's RRE batch without
+      * copying any numbers by hand.
+      *
+      * This code has the following brewed-in limitations:
+      *  - PRC-257-1 always ranks exactly five arrays of five
+      *    elements each, so the matrix built here is always 5x5.
+      *
+      * Modification History:
+      *  - Written to chain PRC-257-1's output into PRC-257-2's
+      *    input as a single generated matrix.
+      *  - The inner row-build loop now stops as soon as 'ch-1.out'
+      *    runs dry instead of re-reading an exhausted file, and
+      *    the rank-count field is unstrung out of each record
+      *    instead of picked off a fixed column.
+      *  - The matrix is now built up in working storage and counted
+      *    before anything is written to 'ch-2.dat'; a short
+      *    'ch-1.out' now aborts the run instead of writing out a
+      *    batch file whose header and trailer claim a full 5x5
+      *    matrix that the body does not actually contain.
+      *
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. PRC-257-3.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT RANKING-IN
+           ASSIGN TO 'ch-1.out'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RANKING-IN-STATUS.
+
+           SELECT MATRIX-OUT
+           ASSIGN TO 'ch-2.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD RANKING-IN.
+         01 RANKING-IN-REC PIC X(80).
+         FD MATRIX-OUT.
+         01 MATRIX-OUT-REC PIC X(80).
+         WORKING-STORAGE SECTION.
+         01 RANKING-IN-STATUS PIC X(2).
+           88 RANKING-IN-FOUND VALUE '00'.
+           88 RANKING-IN-EOF VALUE '10'.
+         01 RANKING-COUNTER-VAL PIC 9(1).
+         01 RK-LEAD-TXT PIC X(2).
+         01 RK-ARR-IDX-TXT PIC X(2).
+         01 RK-ELEM-IDX-TXT PIC X(2).
+         01 RK-VALUE-TXT PIC X(2).
+         01 RK-COUNTER-TXT PIC X(2).
+         01 IDX1 PIC 9(1) USAGE IS COMP.
+         01 IDX2 PIC 9(1) USAGE IS COMP.
+         01 RUN-DATE-TXT PIC X(8).
+         01 BATCH-HEADER-REC.
+           03 FILLER PIC X(8) VALUE 'CHAINRUN'.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 BHR-RUN-DATE PIC X(8).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 FILLER PIC X(1) VALUE '1'.
+         01 DIM-LINE-REC.
+           03 FILLER PIC X(1) VALUE '5'.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 FILLER PIC X(1) VALUE '5'.
+         01 MATRIX-ROW-REC.
+           03 MATRIX-ROW-CELL OCCURS 5 TIMES.
+             05 MRC-DIGIT PIC 9(1).
+             05 FILLER PIC X(1) VALUE SPACE.
+         01 BATCH-TRAILER-REC.
+           03 FILLER PIC X(7) VALUE 'TRAILER'.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 FILLER PIC X(1) VALUE '1'.
+         01 MATRIX-ROWS-DATA.
+           03 MATRIX-ROW-VALUE OCCURS 5 TIMES.
+             05 MATRIX-CELL-VALUE PIC 9(1) OCCURS 5 TIMES.
+         01 ROWS-BUILT PIC 9(1) USAGE IS COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT RANKING-IN.
+           IF (NOT RANKING-IN-FOUND)
+             DISPLAY 'CH-1.OUT NOT FOUND -- RUN PRC-257-1 FIRST.'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           ACCEPT RUN-DATE-TXT FROM DATE YYYYMMDD.
+           PERFORM BUILD-MATRIX-ROW VARYING IDX1 FROM 1 BY 1
+             UNTIL IDX1 > 5 OR RANKING-IN-EOF.
+           CLOSE RANKING-IN.
+           IF (ROWS-BUILT IS NOT = 5)
+             DISPLAY 'CH-1.OUT DID NOT CONTAIN A FULL BATCH OF '
+               'RANKINGS -- EXPECTED 5 ROWS, GOT ' ROWS-BUILT
+             PERFORM ABORT-RUN
+           END-IF.
+           PERFORM WRITE-MATRIX-BATCH.
+           STOP RUN.
+
+      * Nothing is written to 'ch-2.dat' until BUILD-MATRIX-ROW has
+      * confirmed a full 5x5 matrix is in hand, so a short
+      * 'ch-1.out' is reported and the run stopped with a nonzero
+      * return code instead of producing a batch file whose header
+      * and trailer claim a complete matrix the body does not have.
+         ABORT-RUN.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      * Writes the header, dimension line, all five matrix rows and
+      * the trailer in one pass, now that BUILD-MATRIX-ROW has
+      * confirmed the whole matrix is ready.
+         WRITE-MATRIX-BATCH.
+           OPEN OUTPUT MATRIX-OUT.
+           MOVE RUN-DATE-TXT TO BHR-RUN-DATE.
+           MOVE BATCH-HEADER-REC TO MATRIX-OUT-REC.
+           WRITE MATRIX-OUT-REC.
+           MOVE DIM-LINE-REC TO MATRIX-OUT-REC.
+           WRITE MATRIX-OUT-REC.
+           PERFORM WRITE-MATRIX-ROW VARYING IDX1 FROM 1 BY 1
+             UNTIL IDX1 > 5.
+           MOVE BATCH-TRAILER-REC TO MATRIX-OUT-REC.
+           WRITE MATRIX-OUT-REC.
+           CLOSE MATRIX-OUT.
+           EXIT.
+
+         WRITE-MATRIX-ROW.
+           PERFORM BUILD-ONE-OUTPUT-CELL VARYING IDX2 FROM 1 BY 1
+             UNTIL IDX2 > 5.
+           MOVE MATRIX-ROW-REC TO MATRIX-OUT-REC.
+           WRITE MATRIX-OUT-REC.
+           EXIT.
+
+         BUILD-ONE-OUTPUT-CELL.
+           MOVE MATRIX-CELL-VALUE(IDX1, IDX2) TO MRC-DIGIT(IDX2).
+           EXIT.
+
+      * One row of the generated matrix is one array's worth of
+      * rank-counts -- five consecutive records out of 'ch-1.out',
+      * since PRC-257-1 writes them one array at a time, element
+      * by element, in that order. Each record is unstrung the
+      * same way every other record in this chain is parsed,
+      * rather than picked off a fixed column, so a future change
+      * to RANKING-OUT-REC's layout does not silently break this.
+      * RANKING-ARR-IDX is a single digit 1-5 edited as PIC Z9, so
+      * it always leads with a suppressed-zero space; collapsing
+      * runs of spaces into one delimiter still leaves that leading
+      * space as a delimiter of its own, so an extra leading target
+      * (RK-LEAD-TXT) soaks up the resulting empty first token and
+      * the remaining four fields land where expected.
+         BUILD-MATRIX-ROW.
+           PERFORM VARYING IDX2 FROM 1 BY 1
+             UNTIL IDX2 > 5 OR RANKING-IN-EOF
+             READ RANKING-IN
+               AT END
+                 DISPLAY 'CH-1.OUT ENDED EARLY WHILE BUILDING ROW '
+                   IDX1
+             END-READ
+             IF (NOT RANKING-IN-EOF)
+               UNSTRING RANKING-IN-REC
+                 DELIMITED BY ALL SPACES
+                 INTO RK-LEAD-TXT
+                      RK-ARR-IDX-TXT
+                      RK-ELEM-IDX-TXT
+                      RK-VALUE-TXT
+                      RK-COUNTER-TXT
+               MOVE FUNCTION NUMVAL(RK-COUNTER-TXT)
+                 TO RANKING-COUNTER-VAL
+               MOVE RANKING-COUNTER-VAL TO MATRIX-CELL-VALUE(IDX1, IDX2)
+             END-IF
+           END-PERFORM.
+           IF (NOT RANKING-IN-EOF)
+             ADD 1 TO ROWS-BUILT
+           END-IF.
+           EXIT.
